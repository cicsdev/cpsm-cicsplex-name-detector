@@ -4,7 +4,7 @@
       * Licensed Materials - Property of IBM                          *
       *                                                               *
       *                                                               *
-      * (c) Copyright IBM Corp. 2018 All Rights Reserved              *       
+      * (c) Copyright IBM Corp. 2018 All Rights Reserved              *
       *                                                               *
       * US Government Users Restricted Rights - Use, duplication or   *
       * disclosure restricted by GSA ADP Schedule Contract with IBM   *
@@ -25,6 +25,15 @@
       *
       *              The derived CICSplex name is made available in
       *              variable WS-SAVED-CICSPLEXNAME
+      *
+      *              The CICSplex name, once discovered, is cached in
+      *              a CICS TS queue keyed on the region APPLID so
+      *              that subsequent runs in the same region do not
+      *              have to repeat the CMASPLEX/CICSRGN scan. A
+      *              forced target CICSplex, an expected CICSplex to
+      *              reconcile against, or a batch list of APPLIDs to
+      *              report on may all be driven from the COMMAREA -
+      *              see LOAD-COMMAREA-OVERRIDES.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SM540API.
@@ -60,6 +69,23 @@
           05 WS-FAILURE-RESULT-SET             PIC S9(8) USAGE BINARY.
           05 WS-FAILURE-THREAD                 PIC S9(8) USAGE BINARY.
 
+      *
+      * Retry-with-backoff control for transient CMAS outages. Only
+      * CICSRGN-SYSTEM-NOT-ACTIVE and CICSRGN-ARM-NOT-ACTIVE reasons
+      * are considered transient - every other failure still fails
+      * fast, as it always has.
+      *
+       01 WS-RETRY-COUNT                       PIC S9(4) BINARY
+                                                VALUE 0.
+       01 WS-RETRY-MAX                         PIC S9(4) BINARY
+                                                VALUE 3.
+       01 WS-RETRY-DELAY                       PIC S9(4) BINARY
+                                                VALUE 2.
+       01 WS-RETRY-TRANSIENT                   PIC X VALUE 'N'.
+       01 WS-CONNECT-OK                        PIC X VALUE 'N'.
+       01 WS-CMASPLEX-GET-OK                   PIC X VALUE 'N'.
+       01 WS-RETRY-EXHAUSTED                   PIC X VALUE 'N'.
+
 
       *
       * Temporary CPSM basetable data
@@ -117,6 +143,19 @@
           05 WS-DISPLAY-THREAD                PIC X(8).
           05 WS-DISPLAY-TEXT                  PIC X(320).
 
+      *
+      * Fields used to display the CICSRGN region health snapshot
+      * (see FETCH-CICSRGN-SNAPSHOT)
+      *
+          05 WS-DISPLAY-MAXTASKS              PIC X(8).
+          05 WS-DISPLAY-CURRTASKS             PIC X(8).
+          05 WS-DISPLAY-PEAKTASKS             PIC X(8).
+          05 WS-DISPLAY-SOSABOVEBAR           PIC X(8).
+          05 WS-DISPLAY-SOSABOVELINE          PIC X(8).
+          05 WS-DISPLAY-SOSBELOWLINE          PIC X(8).
+          05 WS-DISPLAY-MEMLIMIT              PIC X(16).
+          05 WS-DISPLAY-STRTTIME              PIC X(16).
+
       **********
 
       *
@@ -391,15 +430,127 @@
        01 WS-INPUT-CICSPLEX                   PIC X(8).
        01 WS-CICSPLEX-KNOWN                   PIC X VALUE 'N'.
 
+      *
+      * Fields that drive the optional startup overrides taken from
+      * the COMMAREA - a forced target CICSplex (bypassing the
+      * CMASPLEX/CICSRGN scan) and an expected CICSplex to reconcile
+      * the discovered name against. See LOAD-COMMAREA-OVERRIDES.
+      *
+       01 WS-EXPECTED-CICSPLEX                PIC X(8) VALUE SPACES.
+       01 WS-FORCE-CICSPLEX                   PIC X VALUE 'N'.
+
+      *
+      * The CMAS that owns the discovered CICSplex (taken from the
+      * MPCMAS field on CMASPLEX), and the alternate CMAS (if any)
+      * used to fail over a failed CONNECT.
+      *
+       01 WS-OWNING-CMAS                      PIC X(8) VALUE SPACES.
+       01 WS-ALTERNATE-CMAS                   PIC X(8) VALUE SPACES.
+
+      *
+      * An installation-known secondary CMAS, supplied on the
+      * COMMAREA, usable as a failover candidate even when no cache
+      * entry yet exists for this APPLID.
+      *
+       01 WS-FALLBACK-CMAS                    PIC X(8) VALUE SPACES.
+
 
       *
-      * An array to store the CICSplex names found
+      * An array to store the CICSplex names found, together with
+      * the owning CMAS for each, as returned from the CMASPLEX
+      * table. The table is sized well past any realistic CMASPLEX
+      * count - CHECK-CMASPLEX-CAPACITY reports (rather than
+      * silently truncates) if a CMASPLEX ever returns more records
+      * than this.
       *
+       01 WS-CICSPLEX-NAME-MAX                PIC S9(4) BINARY
+                                               VALUE 500.
+
        01 WS-CICSPLEX-NAME-ARRAY.
-          03 WS-CICSPLEX-NAME-ARRY-DATA OCCURS 99.
+          03 WS-CICSPLEX-NAME-ARRY-DATA OCCURS 500.
              05 WS-CICSPLEX-NAME-STORE        PIC X(8).
-
-       01 WS-CICSPLEX-NAME-CNT                PIC 99 VALUE 0.
+             05 WS-CICSPLEX-NAME-CMAS         PIC X(8).
+
+       01 WS-CICSPLEX-NAME-CNT                PIC S9(4) BINARY
+                                               VALUE 0.
+
+      *
+      * Cache of the CICSplex name (and owning CMAS) already
+      * discovered for this region's APPLID, held in a CICS TS
+      * queue named after the APPLID itself so that each region
+      * gets its own cache entry. The leading byte distinguishes
+      * this queue from the checkpoint queue below without
+      * truncating any byte of the 8-character APPLID.
+      *
+       01 WS-CACHE-QUEUE                      PIC X(9) VALUE SPACES.
+       01 WS-CACHE-RESP                       PIC S9(8) BINARY.
+       01 WS-CACHE-RECORD.
+          05 WS-CACHE-APPLID                  PIC X(8).
+          05 WS-CACHE-CICSPLEXNAME            PIC X(8).
+          05 WS-CACHE-CMAS                    PIC X(8).
+
+      *
+      * Checkpoint of the CMASPLEX scan loop, held in a CICS TS
+      * queue named after the APPLID, so that a scan interrupted by
+      * a failed FETCH (a large plex count) can resume from the
+      * last successfully fetched record instead of rescanning from
+      * record 1. The leading byte distinguishes this queue from
+      * the cache queue above without truncating any byte of the
+      * 8-character APPLID.
+      *
+       01 WS-CHECKPOINT-QUEUE                 PIC X(9) VALUE SPACES.
+       01 WS-CHECKPOINT-RESP                  PIC S9(8) BINARY.
+       01 WS-CHECKPOINT-RECORD.
+          05 WS-CHECKPOINT-APPLID             PIC X(8).
+          05 WS-CHECKPOINT-POSITION-SAVE      PIC S9(8) BINARY.
+          05 WS-CHECKPOINT-NAME-CNT           PIC S9(4) BINARY.
+          05 WS-CHECKPOINT-NAME-TABLE.
+             10 WS-CHECKPOINT-NAME-ARRY-DATA OCCURS 500.
+                15 WS-CHECKPOINT-NAME-STORE   PIC X(8).
+                15 WS-CHECKPOINT-NAME-CMAS    PIC X(8).
+
+      *
+      * Audit trail of every CICSplex resolution (successful or
+      * otherwise), written to a CICS Transient Data queue.
+      *
+       01 WS-ABSTIME                          PIC S9(15) BINARY.
+       01 WS-AUDIT-QUEUE                      PIC X(4) VALUE 'SM5A'.
+       01 WS-AUDIT-RESP                       PIC S9(8) BINARY.
+       01 WS-AUDIT-OUTCOME                    PIC X(7) VALUE SPACES.
+       01 WS-AUDIT-RECORD.
+          05 WS-AUDIT-DATE                    PIC X(10).
+          05 FILLER                           PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-TIME                    PIC X(8).
+          05 FILLER                           PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-APPLID                  PIC X(8).
+          05 FILLER                           PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-CICSPLEXNAME            PIC X(8).
+          05 FILLER                           PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-RESPONSE                PIC X(8).
+          05 FILLER                           PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-REASON                  PIC X(8).
+          05 FILLER                           PIC X(1) VALUE SPACE.
+          05 WS-AUDIT-OUTCOME-TEXT            PIC X(7).
+
+
+       LINKAGE SECTION.
+
+      *
+      * Optional startup overrides. A PARM/COMMAREA with a non-blank
+      * LK-FORCE-CICSPLEX drives a forced-target CONNECT (see
+      * CONNECT-TO-CICSPLEX) instead of the CMASPLEX/CICSRGN scan. A
+      * non-blank LK-EXPECTED-CICSPLEX is reconciled against the
+      * name actually discovered (see RECONCILE-EXPECTED-CICSPLEX).
+      * A non-blank LK-FALLBACK-CMAS names an installation-known
+      * secondary CMAS to fail over to if the primary CONNECT fails,
+      * so a failover candidate is available even on a region's very
+      * first run, before anything has been cached (see
+      * DERIVE-ALTERNATE-CMAS).
+      *
+       01 DFHCOMMAREA.
+          05 LK-FORCE-CICSPLEX                PIC X(8).
+          05 LK-EXPECTED-CICSPLEX             PIC X(8).
+          05 LK-FALLBACK-CMAS                 PIC X(8).
 
 
        PROCEDURE DIVISION.
@@ -420,73 +571,496 @@
               APPLID(WS-APPLID)
            END-EXEC.
 
+           MOVE '0540' TO WS-CPSM-VERSION.
 
       *
-      *    Connect to a CMAS using only the CPSM version number
-      *    (because we don't yet know the CICSplex name).
+      *    Pick up any startup overrides (forced CICSplex target,
+      *    expected CICSplex) from the COMMAREA.
       *
+           PERFORM LOAD-COMMAREA-OVERRIDES.
 
-           MOVE '0540' TO WS-CPSM-VERSION.
+           MOVE 'N' TO WS-CICSPLEX-KNOWN.
 
-           EXEC CPSM CONNECT
-                     VERSION(WS-CPSM-VERSION)
-                     THREAD(WS-THREAD-CICSPLEX)
-                     RESPONSE(WS-RESPONSE)
-                     REASON(WS-REASON)
-           END-EXEC.
+           IF WS-FORCE-CICSPLEX EQUAL 'Y'
 
       *
-      * If the CPSM CONNECT was not successful provide failure
-      * information and finish. If it was successful display
-      * the connection details.
+      *       A target CICSplex was supplied on the COMMAREA -
+      *       connect straight to it rather than scanning CMASPLEX.
       *
-           IF WS-RESPONSE NOT EQUAL EYUVALUE(OK)
-      D       DISPLAY 'CONNECT failed'
-              MOVE 'CONNECT'          TO WS-FAILURE-COMMAND
+              MOVE WS-INPUT-CICSPLEX TO WS-SAVED-CICSPLEXNAME
+              PERFORM CONNECT-TO-CICSPLEX
+              MOVE 'Y' TO WS-CICSPLEX-KNOWN
+
+           ELSE
+
+      *
+      *       Connect to a CMAS using only the CPSM version number
+      *       (because we don't yet know the CICSplex name).
+      *
+              PERFORM CONNECT-WITH-RETRY
+
+      *
+      *       See if this APPLID's CICSplex name is already cached
+      *       from a previous run before paying for a full scan.
+      *
+              PERFORM RESOLVE-CICSPLEX-CACHE
+
+              IF WS-CICSPLEX-KNOWN NOT EQUAL 'Y'
+
+      *
+      *          GET data from the CMASPLEX table which will return
+      *          all of the available CICSPlexes, and work out
+      *          which one owns this region's APPLID.
+      *
+                 PERFORM SCAN-CMASPLEX-FOR-CICSPLEX
+                 PERFORM MATCH-CICSRGN-TO-CICSPLEX
+                 PERFORM WRITE-CICSPLEX-CACHE
+
+              ELSE
+
+      *
+      *          The CICSplex name came from the cache, so
+      *          MATCH-CICSRGN-TO-CICSPLEX (and the region health
+      *          snapshot it takes along the way) didn't run -
+      *          take the snapshot on its own so it keeps firing
+      *          on every run, not just the region's first.
+      *
+                 PERFORM TAKE-CICSRGN-SNAPSHOT
+
+              END-IF
+
+           END-IF.
+
+      *
+      *    Having reached here, either the CICSPLEX name will be known
+      *    & stored in WS-SAVED-CICSPLEXNAME, or it will not have been
+      *    found (therefore WS-SAVED-CICSPLEXNAME will contain spaces).
+      *    If WS-SAVED-CICSPLEXNAME contains spaces then there
+      *    is something amiss, so exit the program.
+      *
+           IF WS-SAVED-CICSPLEXNAME EQUAL SPACES
+      D       DISPLAY 'THE CICSRGN WASNT FOUND IN ANY CICSPLEX!'
+
+              MOVE 'GET'              TO WS-FAILURE-COMMAND
               MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
               MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
 
+              MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+              PERFORM WRITE-AUDIT-RECORD
               PERFORM GET-CPSM-COMMAND-FAILURE
               PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+
+      *
+      *    Do a FINAL QUALIFY to set the CICSPLEX to the one matched.
+      *    When a forced target was used, CONNECT-TO-CICSPLEX has
+      *    already qualified CONTEXT/SCOPE to it, so there is no
+      *    need to qualify again.
+      *
+           IF WS-FORCE-CICSPLEX NOT EQUAL 'Y'
+
+              EXEC CPSM QUALIFY
+                 CONTEXT(WS-SAVED-CICSPLEXNAME)
+                 SCOPE(WS-SAVED-CICSPLEXNAME)
+                 THREAD(WS-THREAD-CICSPLEX)
+                 RESPONSE(WS-RESPONSE)
+                 REASON(WS-REASON)
+              END-EXEC
+
+              IF WS-RESPONSE NOT EQUAL EYUVALUE(OK)
+      D          DISPLAY '2nd QUALIFY failed'
+                 MOVE 'QUALIFY'          TO WS-FAILURE-COMMAND
+                 MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
+                 MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
+
+                 MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+                 PERFORM WRITE-AUDIT-RECORD
+                 PERFORM GET-CPSM-COMMAND-FAILURE
+                 PERFORM GET-ME-OUT-OF-HERE
+              END-IF
+
+           END-IF.
+
+      *
+      *    Reconcile the discovered CICSplex against any expected
+      *    CICSplex name supplied on the COMMAREA.
+      *
+           PERFORM RECONCILE-EXPECTED-CICSPLEX.
+
+      D    DISPLAY 'The name of the CICSplex that is running this '
+      D            'program is ' WS-SAVED-CICSPLEXNAME
+
+           MOVE 'SUCCESS' TO WS-AUDIT-OUTCOME.
+           PERFORM WRITE-AUDIT-RECORD.
+
+
+      *
+      * At this point the API program is connected to the correct
+      * CICSPLEX and is able to utilise the full CPSM API, you
+      * would code the rest of the program at this point.
+      *
+
+
+
+
+      *
+      *    Terminate the CPSM CONNECTION
+      *
+           EXEC CPSM TERMINATE
+                     RESPONSE(WS-RESPONSE)
+                     REASON(WS-REASON)
+           END-EXEC.
+
+      *
+      *    Finish
+      *
+           PERFORM GET-ME-OUT-OF-HERE.
+
+       A999.
+           EXIT.
+
+
+      *
+      * Load any startup overrides passed on the COMMAREA - a
+      * forced target CICSplex name and/or an expected CICSplex
+      * name to reconcile the discovered name against.
+      *
+       LOAD-COMMAREA-OVERRIDES SECTION.
+       LCO000.
+
+           MOVE 'N'    TO WS-FORCE-CICSPLEX.
+           MOVE SPACES TO WS-INPUT-CICSPLEX.
+           MOVE SPACES TO WS-EXPECTED-CICSPLEX.
+           MOVE SPACES TO WS-FALLBACK-CMAS.
+
+           IF EIBCALEN NOT EQUAL 0
+
+              IF LK-FORCE-CICSPLEX NOT EQUAL SPACES
+                 MOVE LK-FORCE-CICSPLEX TO WS-INPUT-CICSPLEX
+                 MOVE 'Y'               TO WS-FORCE-CICSPLEX
+              END-IF
+
+              IF LK-EXPECTED-CICSPLEX NOT EQUAL SPACES
+                 MOVE LK-EXPECTED-CICSPLEX TO WS-EXPECTED-CICSPLEX
+              END-IF
+
+              IF LK-FALLBACK-CMAS NOT EQUAL SPACES
+                 MOVE LK-FALLBACK-CMAS TO WS-FALLBACK-CMAS
+              END-IF
+
+           END-IF.
+
+       LCO999.
+           EXIT.
+
+
+      *
+      * Connect to a CMAS using only the CPSM version number, with
+      * retry-with-backoff for transient CMAS outages and, failing
+      * that, failover to an alternate CMAS if one is known from a
+      * previous successful scan of this APPLID.
+      *
+       CONNECT-WITH-RETRY SECTION.
+       CWR000.
+
+           MOVE 0      TO WS-RETRY-COUNT.
+           MOVE SPACES TO WS-ALTERNATE-CMAS.
+           MOVE 'N'    TO WS-CONNECT-OK.
+           MOVE 'N'    TO WS-RETRY-EXHAUSTED.
+
+      *
+      *    Keep retrying the primary CONNECT while the failure looks
+      *    transient and the retry ceiling hasn't been reached.
+      *
+           PERFORM UNTIL WS-CONNECT-OK EQUAL 'Y' OR
+                         WS-RETRY-EXHAUSTED EQUAL 'Y'
+
+              EXEC CPSM CONNECT
+                        VERSION(WS-CPSM-VERSION)
+                        THREAD(WS-THREAD-CICSPLEX)
+                        RESPONSE(WS-RESPONSE)
+                        REASON(WS-REASON)
+              END-EXEC
+
+              IF WS-RESPONSE EQUAL EYUVALUE(OK)
+                 MOVE 'Y' TO WS-CONNECT-OK
+                 MOVE WS-THREAD-CICSPLEX TO  WS-DISPLAY-THREAD
+      D          DISPLAY 'SM540API: Connected to '
+      D                  'Context(' WS-INPUT-CICSPLEX ') at '
+      D                  'Version(' WS-CPSM-VERSION ') using '
+      D                  'Thread(' WS-DISPLAY-THREAD ')'
+              ELSE
+                 PERFORM CHECK-RETRY-TRANSIENT
+
+                 IF WS-RETRY-TRANSIENT EQUAL 'Y' AND
+                    WS-RETRY-COUNT LESS THAN WS-RETRY-MAX
+                    ADD 1 TO WS-RETRY-COUNT
+                    EXEC CICS DELAY
+                              INTERVAL(WS-RETRY-DELAY)
+                    END-EXEC
+                 ELSE
+                    MOVE 'Y' TO WS-RETRY-EXHAUSTED
+                 END-IF
+              END-IF
+
+           END-PERFORM.
+
+           IF WS-CONNECT-OK NOT EQUAL 'Y'
+
+              IF WS-ALTERNATE-CMAS EQUAL SPACES
+                 PERFORM DERIVE-ALTERNATE-CMAS
+              END-IF
+
+              IF WS-ALTERNATE-CMAS NOT EQUAL SPACES
+
+      *
+      *          Retry the CONNECT against the alternate CMAS.
+      *
+                 EXEC CPSM CONNECT
+                           VERSION(WS-CPSM-VERSION)
+                           CMAS(WS-ALTERNATE-CMAS)
+                           THREAD(WS-THREAD-CICSPLEX)
+                           RESPONSE(WS-RESPONSE)
+                           REASON(WS-REASON)
+                 END-EXEC
+
+                 IF WS-RESPONSE NOT EQUAL EYUVALUE(OK)
+      D             DISPLAY 'CONNECT to alternate CMAS failed'
+                    MOVE 'CONNECT'          TO WS-FAILURE-COMMAND
+                    MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
+                    MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
+
+                    MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+                    PERFORM WRITE-AUDIT-RECORD
+                    PERFORM GET-CPSM-COMMAND-FAILURE
+                    PERFORM GET-ME-OUT-OF-HERE
+                 ELSE
+                    MOVE WS-THREAD-CICSPLEX TO WS-DISPLAY-THREAD
+      D             DISPLAY 'SM540API: Connected via alternate '
+      D                     'CMAS(' WS-ALTERNATE-CMAS ') using '
+      D                     'Thread(' WS-DISPLAY-THREAD ')'
+                 END-IF
+
+              ELSE
+      D          DISPLAY 'CONNECT failed'
+                 MOVE 'CONNECT'          TO WS-FAILURE-COMMAND
+                 MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
+                 MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
+
+                 MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+                 PERFORM WRITE-AUDIT-RECORD
+                 PERFORM GET-CPSM-COMMAND-FAILURE
+                 PERFORM GET-ME-OUT-OF-HERE
+              END-IF
+
+           END-IF.
+
+       CWR999.
+           EXIT.
+
+
+      *
+      * Work out whether the last CPSM failure (WS-RESPONSE/
+      * WS-REASON) is transient and therefore worth retrying.
+      *
+       CHECK-RETRY-TRANSIENT SECTION.
+       RTC000.
+
+           MOVE 'N' TO WS-RETRY-TRANSIENT.
+
+           IF WS-REASON EQUAL CICSRGN-SYSTEM-NOT-ACTIVE OR
+              WS-REASON EQUAL CICSRGN-ARM-NOT-ACTIVE
+              MOVE 'Y' TO WS-RETRY-TRANSIENT
+           END-IF.
+
+       RTC999.
+           EXIT.
+
+
+      *
+      * Look up an alternate CMAS for this APPLID's CICSplex, taken
+      * from a previous successful scan's cache entry (the MPCMAS
+      * value captured from CMASPLEX - see SCAN-CMASPLEX-FOR-
+      * CICSPLEX).
+      *
+       DERIVE-ALTERNATE-CMAS SECTION.
+       DAC000.
+
+           MOVE SPACES TO WS-ALTERNATE-CMAS.
+
+      *
+      *    An installation-supplied fallback CMAS (from the
+      *    COMMAREA) is tried first, since it is available even on
+      *    a region's very first run, before any cache entry for
+      *    this APPLID exists. Otherwise fall back to the owning
+      *    CMAS captured in this APPLID's cache entry by a
+      *    previous successful scan.
+      *
+           IF WS-FALLBACK-CMAS NOT EQUAL SPACES
+              MOVE WS-FALLBACK-CMAS TO WS-ALTERNATE-CMAS
            ELSE
-              MOVE WS-THREAD-CICSPLEX TO  WS-DISPLAY-THREAD
-      D       DISPLAY 'SM540API: Connected to '
-      D               'Context(' WS-INPUT-CICSPLEX ') at '
-      D               'Version(' WS-CPSM-VERSION ') using '
-      D               'Thread(' WS-DISPLAY-THREAD ')'
+              MOVE 'C'       TO WS-CACHE-QUEUE(1:1)
+              MOVE WS-APPLID TO WS-CACHE-QUEUE(2:8)
+
+              EXEC CICS READQ TS
+                        QUEUE(WS-CACHE-QUEUE)
+                        INTO(WS-CACHE-RECORD)
+                        LENGTH(LENGTH OF WS-CACHE-RECORD)
+                        ITEM(1)
+                        RESP(WS-CACHE-RESP)
+              END-EXEC
+
+              IF WS-CACHE-RESP EQUAL DFHRESP(NORMAL) AND
+                 WS-CACHE-CMAS NOT EQUAL SPACES
+                 MOVE WS-CACHE-CMAS TO WS-ALTERNATE-CMAS
+              END-IF
+           END-IF.
+
+       DAC999.
+           EXIT.
+
+
+      *
+      * See if the CICSplex name for this region's APPLID is
+      * already cached from a previous run.
+      *
+       RESOLVE-CICSPLEX-CACHE SECTION.
+       RCC000.
+
+           MOVE 'C'       TO WS-CACHE-QUEUE(1:1).
+           MOVE WS-APPLID TO WS-CACHE-QUEUE(2:8).
+
+           EXEC CICS READQ TS
+                     QUEUE(WS-CACHE-QUEUE)
+                     INTO(WS-CACHE-RECORD)
+                     LENGTH(LENGTH OF WS-CACHE-RECORD)
+                     ITEM(1)
+                     RESP(WS-CACHE-RESP)
+           END-EXEC.
+
+           IF WS-CACHE-RESP EQUAL DFHRESP(NORMAL) AND
+              WS-CACHE-APPLID EQUAL WS-APPLID AND
+              WS-CACHE-CICSPLEXNAME NOT EQUAL SPACES
+
+              MOVE WS-CACHE-CICSPLEXNAME TO WS-SAVED-CICSPLEXNAME
+              MOVE WS-CACHE-CMAS         TO WS-OWNING-CMAS
+              MOVE 'Y'                   TO WS-CICSPLEX-KNOWN
+
+      D       DISPLAY 'SM540API: CICSplex name for '
+      D               'APPLID(' WS-APPLID ') taken from cache: '
+      D               WS-SAVED-CICSPLEXNAME
+
+           END-IF.
+
+       RCC999.
+           EXIT.
+
+
+      *
+      * Cache the discovered CICSplex name (and owning CMAS) for
+      * this region's APPLID, so later runs in this region can
+      * skip the CMASPLEX/CICSRGN scan.
+      *
+       WRITE-CICSPLEX-CACHE SECTION.
+       WCC000.
+
+           MOVE 'C'       TO WS-CACHE-QUEUE(1:1).
+           MOVE WS-APPLID TO WS-CACHE-QUEUE(2:8).
+           MOVE WS-APPLID             TO WS-CACHE-APPLID.
+           MOVE WS-SAVED-CICSPLEXNAME TO WS-CACHE-CICSPLEXNAME.
+           MOVE WS-OWNING-CMAS        TO WS-CACHE-CMAS.
+
+           EXEC CICS WRITEQ TS
+                     QUEUE(WS-CACHE-QUEUE)
+                     FROM(WS-CACHE-RECORD)
+                     LENGTH(LENGTH OF WS-CACHE-RECORD)
+                     ITEM(1)
+                     REWRITE
+                     RESP(WS-CACHE-RESP)
+           END-EXEC.
+
+           IF WS-CACHE-RESP NOT EQUAL DFHRESP(NORMAL)
+              EXEC CICS WRITEQ TS
+                        QUEUE(WS-CACHE-QUEUE)
+                        FROM(WS-CACHE-RECORD)
+                        LENGTH(LENGTH OF WS-CACHE-RECORD)
+                        RESP(WS-CACHE-RESP)
+              END-EXEC
            END-IF.
 
+       WCC999.
+           EXIT.
+
 
       *
-      * GET data from the CMASPLEX table which will return
-      * all of the available CICSPlexes. NOTE it will
-      * use the CMAS that it found from the CONNECT command.
+      * GET data from the CMASPLEX table which will return all of
+      * the available CICSPlexes, retrying transient failures on
+      * the GET, checking the result fits the name table, and
+      * checkpointing the FETCH loop so that a failure part way
+      * through a large scan can resume rather than restart.
       *
+       SCAN-CMASPLEX-FOR-CICSPLEX SECTION.
+       SCF000.
 
-           INITIALIZE WS-CPSM-TEMPORARY.
-           MOVE 'CMASPLEX'         TO  WS-CPSM-TEMPORARY-OBJECT.
-           MOVE CMASPLEX-TBL-LEN   TO  WS-CPSM-TEMPORARY-LENGTH.
-           MOVE 0                  TO  WS-CPSM-TEMPORARY-COUNT.
-           MOVE SPACES             TO  WS-CPSM-TEMPORARY-CRITERIA.
-           MOVE SPACES             TO  WS-CPSM-TEMPORARY-PARM.
-           MOVE WS-THREAD-CICSPLEX TO  WS-CPSM-TEMPORARY-THREAD.
+           MOVE 0   TO WS-RETRY-COUNT.
+           MOVE 'N' TO WS-CMASPLEX-GET-OK.
+           MOVE 'N' TO WS-RETRY-EXHAUSTED.
 
-           PERFORM GET-RESULT-SET.
+      *
+      *    Keep retrying the CMASPLEX GET while the failure looks
+      *    transient and the retry ceiling hasn't been reached.
+      *
+           PERFORM UNTIL WS-CMASPLEX-GET-OK EQUAL 'Y' OR
+                         WS-RETRY-EXHAUSTED EQUAL 'Y'
+
+              INITIALIZE WS-CPSM-TEMPORARY
+              MOVE 'CMASPLEX'         TO  WS-CPSM-TEMPORARY-OBJECT
+              MOVE CMASPLEX-TBL-LEN   TO  WS-CPSM-TEMPORARY-LENGTH
+              MOVE 0                  TO  WS-CPSM-TEMPORARY-COUNT
+              MOVE SPACES             TO  WS-CPSM-TEMPORARY-CRITERIA
+              MOVE SPACES             TO  WS-CPSM-TEMPORARY-PARM
+              MOVE WS-THREAD-CICSPLEX TO  WS-CPSM-TEMPORARY-THREAD
+
+              PERFORM GET-RESULT-SET
 
       *
-      *    Check the RESPONSE from the CPSM GET command. If no data
-      *    was found on the CMASPLEX table or there was an error
-      *    returned on the GET then there is a serious issue
-      *    and we should abandon processing.
+      *       Check the RESPONSE from the CPSM GET command. If no
+      *       data was found on the CMASPLEX table or there was an
+      *       error returned on the GET then retry if it looks
+      *       transient, otherwise there is a serious issue and we
+      *       should abandon processing.
       *
-           IF WS-RESPONSE EQUAL EYUVALUE(NODATA) OR
-           WS-RESPONSE NOT EQUAL EYUVALUE(OK)
+              IF WS-RESPONSE EQUAL EYUVALUE(NODATA) OR
+                 WS-RESPONSE NOT EQUAL EYUVALUE(OK)
+
+                 PERFORM CHECK-RETRY-TRANSIENT
+
+                 IF WS-RETRY-TRANSIENT EQUAL 'Y' AND
+                    WS-RETRY-COUNT LESS THAN WS-RETRY-MAX
+                    ADD 1 TO WS-RETRY-COUNT
+                    EXEC CICS DELAY
+                              INTERVAL(WS-RETRY-DELAY)
+                    END-EXEC
+                 ELSE
+                    MOVE 'Y' TO WS-RETRY-EXHAUSTED
+                 END-IF
+
+              ELSE
+                 MOVE 'Y' TO WS-CMASPLEX-GET-OK
+              END-IF
+
+           END-PERFORM.
+
+           IF WS-CMASPLEX-GET-OK NOT EQUAL 'Y'
       D       DISPLAY 'CMASPLEX GET failed'
 
               MOVE 'CMASPLEX'         TO WS-FAILURE-COMMAND
               MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
               MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
 
+              MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+              PERFORM WRITE-AUDIT-RECORD
               PERFORM GET-CPSM-COMMAND-FAILURE
               PERFORM GET-ME-OUT-OF-HERE
            END-IF.
@@ -496,19 +1070,88 @@
            MOVE WS-CPSM-TEMPORARY-COUNT TO WS-CPSM-CMASPLEX-COUNT.
 
       *
-      *    Initialise the array for storing the CICSPLEX names
-      *    and the counter to drive the subscript.
+      *    Make sure the name table is big enough for the number of
+      *    CMASPLEX records returned - report it (rather than
+      *    overflow silently) if it is not.
+      *
+           IF WS-CPSM-CMASPLEX-COUNT GREATER THAN WS-CICSPLEX-NAME-MAX
+      D       DISPLAY 'CMASPLEX COUNT EXCEEDS TABLE CAPACITY'
+
+              DISPLAY 'SM540API: CMASPLEX returned '
+                      WS-CPSM-CMASPLEX-COUNT ' entries which '
+                      'exceeds the table capacity of '
+                      WS-CICSPLEX-NAME-MAX
+
+      *
+      *       This is not a failed CPSM command either - the GET
+      *       above succeeded - so the audit record is marked with
+      *       its own outcome rather than FAILED, which would read
+      *       as a genuine CPSM command failure.
       *
-           MOVE SPACES TO WS-CICSPLEX-NAME-ARRAY.
-           MOVE 0 TO WS-CICSPLEX-NAME-CNT.
+              MOVE 'CAPEXCD' TO WS-AUDIT-OUTCOME
+              PERFORM WRITE-AUDIT-RECORD
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+      *
+      *    Pick up a checkpoint left by a previous, partially
+      *    completed scan for this APPLID (if there is one),
+      *    otherwise start from scratch.
+      *
+           PERFORM READ-SCAN-CHECKPOINT.
 
+           IF WS-CICSPLEX-NAME-CNT EQUAL 0
+              MOVE SPACES TO WS-CICSPLEX-NAME-ARRAY
+              MOVE 1      TO WS-TEMP-RECORDS-1
+           ELSE
+
+      *
+      *       This GET just opened a brand new CPSM RESULT-SET,
+      *       whose FETCH cursor always starts at record 1 - CPSM
+      *       has no way to resume FETCHing a RESULT-SET that
+      *       belonged to an earlier, now-ended task. So the names
+      *       already captured by the checkpoint are kept, but the
+      *       new RESULT-SET still has to be FETCHed (and discarded)
+      *       up to the checkpointed position before real storage
+      *       can resume from there.
+      *
+              PERFORM VARYING WS-TEMP-RECORDS-2 FROM 1 BY 1
+                      UNTIL WS-TEMP-RECORDS-2 >= WS-TEMP-RECORDS-1
+
+                 MOVE CMASPLEX-TBL-LEN TO WS-CPSM-TEMPORARY-LENGTH
+
+                 EXEC CPSM FETCH INTO(CMASPLEX)
+                                 LENGTH(WS-CPSM-TEMPORARY-LENGTH)
+                                 RESULT(WS-CPSM-CMASPLEX-RESULT-SET)
+                                 THREAD(WS-THREAD-CICSPLEX)
+                                 RESPONSE(WS-RESPONSE)
+                                 REASON(WS-REASON)
+                 END-EXEC
+
+                 IF WS-RESPONSE NOT EQUAL EYUVALUE(OK)
+                    PERFORM SAVE-SCAN-CHECKPOINT
+      D             DISPLAY 'CMASPLEX FETCH failed (checkpoint '
+      D                     'catch-up)'
+                    MOVE 'FETCH'            TO WS-FAILURE-COMMAND
+                    MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
+                    MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
+
+                    MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+                    PERFORM WRITE-AUDIT-RECORD
+                    PERFORM GET-CPSM-COMMAND-FAILURE
+                    PERFORM GET-ME-OUT-OF-HERE
+                 END-IF
+
+              END-PERFORM
+
+           END-IF.
 
       *
       *    Loop around the number of returned CMASPLEX records
       *    fetching each in turn.
       *
            PERFORM VARYING WS-TEMP-RECORDS-1
-                   FROM 1 BY 1
+                   FROM WS-TEMP-RECORDS-1 BY 1
                    UNTIL WS-TEMP-RECORDS-1 > WS-CPSM-CMASPLEX-COUNT
 
       *
@@ -517,8 +1160,6 @@
       *
               MOVE CMASPLEX-TBL-LEN TO WS-CPSM-TEMPORARY-LENGTH
 
-              MOVE WS-CPSM-TEMPORARY-LENGTH TO WS-DISPLAY-LENGTH
-
               EXEC CPSM FETCH INTO(CMASPLEX)
                               LENGTH(WS-CPSM-TEMPORARY-LENGTH)
                               RESULT(WS-CPSM-CMASPLEX-RESULT-SET)
@@ -527,31 +1168,140 @@
                               REASON(WS-REASON)
               END-EXEC
 
-
       *
-      *       If the FETCH failed ... stop now
+      *       If the FETCH failed, checkpoint what has been
+      *       fetched so far and stop now - a restart will resume
+      *       from here instead of rescanning from record 1.
       *
               IF  WS-RESPONSE NOT EQUAL EYUVALUE(OK)
+                 PERFORM SAVE-SCAN-CHECKPOINT
       D          DISPLAY 'CMASPLEX FETCH failed'
                  MOVE 'FETCH'            TO WS-FAILURE-COMMAND
                  MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
                  MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
 
+                 MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+                 PERFORM WRITE-AUDIT-RECORD
                  PERFORM GET-CPSM-COMMAND-FAILURE
                  PERFORM GET-ME-OUT-OF-HERE
               END-IF
 
       *
       *       If the FETCH of the CMASPLEX worked, store the
-      *       CICSPlex NAME in the CPLEXNAME array.
+      *       CICSPlex NAME (and owning CMAS) in the array.
       *
               ADD 1 TO WS-CICSPLEX-NAME-CNT
 
               MOVE PLEXNAME OF CMASPLEX TO
                  WS-CICSPLEX-NAME-STORE(WS-CICSPLEX-NAME-CNT)
+              MOVE MPCMAS OF CMASPLEX TO
+                 WS-CICSPLEX-NAME-CMAS(WS-CICSPLEX-NAME-CNT)
 
            END-PERFORM.
 
+      *
+      *    The scan completed, so any checkpoint left behind by an
+      *    earlier, interrupted attempt is no longer needed.
+      *
+           PERFORM CLEAR-SCAN-CHECKPOINT.
+
+       SCF999.
+           EXIT.
+
+
+      *
+      * Pick up a checkpoint from a previous, interrupted CMASPLEX
+      * scan for this APPLID, if one exists.
+      *
+       READ-SCAN-CHECKPOINT SECTION.
+       RSC000.
+
+           MOVE 0         TO WS-CICSPLEX-NAME-CNT.
+           MOVE 'K'       TO WS-CHECKPOINT-QUEUE(1:1).
+           MOVE WS-APPLID TO WS-CHECKPOINT-QUEUE(2:8).
+
+           EXEC CICS READQ TS
+                     QUEUE(WS-CHECKPOINT-QUEUE)
+                     INTO(WS-CHECKPOINT-RECORD)
+                     LENGTH(LENGTH OF WS-CHECKPOINT-RECORD)
+                     ITEM(1)
+                     RESP(WS-CHECKPOINT-RESP)
+           END-EXEC.
+
+           IF WS-CHECKPOINT-RESP EQUAL DFHRESP(NORMAL) AND
+              WS-CHECKPOINT-APPLID EQUAL WS-APPLID
+
+              MOVE WS-CHECKPOINT-NAME-CNT   TO WS-CICSPLEX-NAME-CNT
+              MOVE WS-CHECKPOINT-NAME-TABLE TO WS-CICSPLEX-NAME-ARRAY
+              COMPUTE WS-TEMP-RECORDS-1 =
+                 WS-CHECKPOINT-POSITION-SAVE + 1
+
+      D       DISPLAY 'SM540API: Resuming CMASPLEX scan for '
+      D               'APPLID(' WS-APPLID ') from record '
+      D               WS-TEMP-RECORDS-1
+
+           END-IF.
+
+       RSC999.
+           EXIT.
+
+
+      *
+      * Save a checkpoint of the CMASPLEX scan after a FETCH
+      * failure, recording the last successfully fetched record
+      * position and the names gathered so far.
+      *
+       SAVE-SCAN-CHECKPOINT SECTION.
+       SSC000.
+
+           MOVE 'K'       TO WS-CHECKPOINT-QUEUE(1:1).
+           MOVE WS-APPLID TO WS-CHECKPOINT-QUEUE(2:8).
+           MOVE WS-APPLID               TO WS-CHECKPOINT-APPLID.
+           COMPUTE WS-CHECKPOINT-POSITION-SAVE =
+              WS-TEMP-RECORDS-1 - 1.
+           MOVE WS-CICSPLEX-NAME-CNT    TO WS-CHECKPOINT-NAME-CNT.
+           MOVE WS-CICSPLEX-NAME-ARRAY  TO WS-CHECKPOINT-NAME-TABLE.
+
+           EXEC CICS WRITEQ TS
+                     QUEUE(WS-CHECKPOINT-QUEUE)
+                     FROM(WS-CHECKPOINT-RECORD)
+                     LENGTH(LENGTH OF WS-CHECKPOINT-RECORD)
+                     ITEM(1)
+                     REWRITE
+                     RESP(WS-CHECKPOINT-RESP)
+           END-EXEC.
+
+           IF WS-CHECKPOINT-RESP NOT EQUAL DFHRESP(NORMAL)
+              EXEC CICS WRITEQ TS
+                        QUEUE(WS-CHECKPOINT-QUEUE)
+                        FROM(WS-CHECKPOINT-RECORD)
+                        LENGTH(LENGTH OF WS-CHECKPOINT-RECORD)
+                        RESP(WS-CHECKPOINT-RESP)
+              END-EXEC
+           END-IF.
+
+       SSC999.
+           EXIT.
+
+
+      *
+      * Remove a completed scan's checkpoint.
+      *
+       CLEAR-SCAN-CHECKPOINT SECTION.
+       CSC000.
+
+           MOVE 'K'       TO WS-CHECKPOINT-QUEUE(1:1).
+           MOVE WS-APPLID TO WS-CHECKPOINT-QUEUE(2:8).
+
+           EXEC CICS DELETEQ TS
+                     QUEUE(WS-CHECKPOINT-QUEUE)
+                     RESP(WS-CHECKPOINT-RESP)
+           END-EXEC.
+
+       CSC999.
+           EXIT.
+
+
       *
       *    Having stored all of the CICSPLEX names in the
       *    WS_CICSPLEX-NAME-STORE array we next need to see which
@@ -564,6 +1314,8 @@
       *    CICSplex containing the APPLID MUST be the CICSplex in
       *    use.
       *
+       MATCH-CICSRGN-TO-CICSPLEX SECTION.
+       MCC000.
 
            MOVE 'N' TO WS-CICSPLEX-KNOWN.
 
@@ -609,11 +1361,13 @@
                  MOVE 'QUALIFY'          TO WS-FAILURE-COMMAND
                  MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
                  MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
+
+                 MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+                 PERFORM WRITE-AUDIT-RECORD
                  PERFORM GET-CPSM-COMMAND-FAILURE
                  PERFORM GET-ME-OUT-OF-HERE
               END-IF
 
-
       *
       *       Issue a GET on the CICSRGN table
       *
@@ -623,13 +1377,18 @@
       *       If the CICSRGN table was successfully obtained (using
       *       a CRITERIA set to the APPLID of the CICSRGN executing
       *       this API program), then store the CICSPLEX NAME used in
-      *       WS-SAVED-CICSPLEXNAME and set a flag to end the PERFORM.
+      *       WS-SAVED-CICSPLEXNAME, capture its owning CMAS, take a
+      *       region health snapshot, and set a flag to end the
+      *       PERFORM.
       *
 
               IF WS-RESPONSE EQUAL EYUVALUE(OK)
                  MOVE WS-CICSPLEX-NAME-STORE (WS-TEMP-RECORDS-1) TO
                     WS-SAVED-CICSPLEXNAME
+                 MOVE WS-CICSPLEX-NAME-CMAS (WS-TEMP-RECORDS-1) TO
+                    WS-OWNING-CMAS
                  MOVE 'Y' TO WS-CICSPLEX-KNOWN
+                 PERFORM FETCH-CICSRGN-SNAPSHOT
               END-IF
 
       *
@@ -656,86 +1415,193 @@
                  MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
                  MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
 
+                 MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+                 PERFORM WRITE-AUDIT-RECORD
                  PERFORM GET-CPSM-COMMAND-FAILURE
                  PERFORM GET-ME-OUT-OF-HERE
               END-IF
 
            END-PERFORM.
 
+       MCC999.
+           EXIT.
+
 
       *
-      *    Having reached here, either the CICSPLEX name will be known
-      *    & stored in WS-SAVED-CICSPLEXNAME, or it will not have been
-      *    found (therefore WS-SAVED-CICSPLEXNAME will contain spaces).
-      *    If WS-SAVED-CICSPLEXNAME contains spaces then there
-      *    is something amiss, so exit the program.
+      * Take a region health snapshot on a cache hit, when
+      * MATCH-CICSRGN-TO-CICSPLEX (and the FETCH-CICSRGN-SNAPSHOT it
+      * performs) doesn't run because the CICSplex name was already
+      * known. QUALIFYs and GETs the CICSRGN table directly against
+      * the cached CICSplex name, rather than looping over every
+      * CICSplex the way MATCH-CICSRGN-TO-CICSPLEX has to when the
+      * owning plex isn't yet known.
       *
-           IF WS-SAVED-CICSPLEXNAME = '        '
-      D       DISPLAY 'THE CICSRGN WASNT FOUND IN ANY CICSPLEX!'
+       TAKE-CICSRGN-SNAPSHOT SECTION.
+       TCS000.
 
-              MOVE 'GET'              TO WS-FAILURE-COMMAND
-              MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
-              MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
+           MOVE 'CICSRGN'         TO WS-CPSM-TEMPORARY-OBJECT.
+           MOVE CICSRGN-TBL-LEN   TO WS-CPSM-TEMPORARY-LENGTH.
+           MOVE 0                 TO WS-CPSM-TEMPORARY-COUNT.
 
-              PERFORM GET-CPSM-COMMAND-FAILURE
-              PERFORM GET-ME-OUT-OF-HERE
-           END-IF.
+           STRING 'APPLID=' DELIMITED BY SIZE,
+                   WS-APPLID DELIMITED BY SPACE,
+                   '.' DELIMITED BY SIZE
+                   INTO WS-CPSM-TEMPORARY-CRITERIA.
 
+           MOVE SPACES             TO WS-CPSM-TEMPORARY-PARM.
+           MOVE WS-THREAD-CICSPLEX TO WS-CPSM-TEMPORARY-THREAD.
+           MOVE SPACES             TO WS-CPSM-TEMPORARY-SCOPE.
+
+           STRING WS-SAVED-CICSPLEXNAME
+              DELIMITED BY SPACE INTO WS-CPSM-TEMPORARY-SCOPE.
 
-      *
-      *    Do a FINAL QUALIFY to set the CICSPLEX to the one matched
-      *
            EXEC CPSM QUALIFY
-              CONTEXT(WS-SAVED-CICSPLEXNAME)
-              SCOPE(WS-SAVED-CICSPLEXNAME)
+              CONTEXT(WS-CPSM-TEMPORARY-SCOPE)
+              SCOPE(WS-CPSM-TEMPORARY-SCOPE)
               THREAD(WS-THREAD-CICSPLEX)
               RESPONSE(WS-RESPONSE)
               REASON(WS-REASON)
            END-EXEC.
 
-           IF WS-RESPONSE NOT EQUAL EYUVALUE(OK)
-      D          DISPLAY '2nd QUALIFY failed'
-                 MOVE 'QUALIFY'          TO WS-FAILURE-COMMAND
-                 MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
-                 MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
-
-                 PERFORM GET-CPSM-COMMAND-FAILURE
-                 PERFORM GET-ME-OUT-OF-HERE
+      *
+      *    This snapshot is a diagnostic extra, not something the
+      *    rest of A000 depends on - if the QUALIFY or GET doesn't
+      *    come back OK, just skip the snapshot rather than
+      *    abandoning a run that otherwise has everything it needs.
+      *
+           IF WS-RESPONSE EQUAL EYUVALUE(OK)
+              PERFORM GET-RESULT-SET
+              IF WS-RESPONSE EQUAL EYUVALUE(OK)
+                 PERFORM FETCH-CICSRGN-SNAPSHOT
+              END-IF
            END-IF.
 
-      D    DISPLAY 'The name of the CICSplex that is running this '
-      D            'program is ' WS-SAVED-CICSPLEXNAME
-
+       TCS999.
+           EXIT.
 
 
       *
-      * At this point the API program is connected to the correct
-      * CICSPLEX and is able to utilise the full CPSM API, you
-      * would code the rest of the program at this point.
+      * FETCH the CICSRGN record just matched by MATCH-CICSRGN-TO-
+      * CICSPLEX and display its key operational fields as a region
+      * health snapshot - "for free" alongside the plex-name match.
       *
+       FETCH-CICSRGN-SNAPSHOT SECTION.
+       FCS000.
 
+           MOVE CICSRGN-TBL-LEN TO WS-CPSM-TEMPORARY-LENGTH.
 
+           EXEC CPSM FETCH INTO(CICSRGN)
+                           LENGTH(WS-CPSM-TEMPORARY-LENGTH)
+                           RESULT(WS-CPSM-TEMPORARY-RESULT-SET)
+                           THREAD(WS-THREAD-CICSPLEX)
+                           RESPONSE(WS-RESPONSE)
+                           REASON(WS-REASON)
+           END-EXEC.
 
+           IF WS-RESPONSE EQUAL EYUVALUE(OK)
+
+              MOVE MAXTASKS     OF CICSRGN TO WS-DISPLAY-MAXTASKS
+              MOVE CURRTASKS    OF CICSRGN TO WS-DISPLAY-CURRTASKS
+              MOVE PEAKTASKS    OF CICSRGN TO WS-DISPLAY-PEAKTASKS
+              MOVE SOSABOVEBAR  OF CICSRGN TO WS-DISPLAY-SOSABOVEBAR
+              MOVE SOSABOVELINE OF CICSRGN TO WS-DISPLAY-SOSABOVELINE
+              MOVE SOSBELOWLINE OF CICSRGN TO WS-DISPLAY-SOSBELOWLINE
+              MOVE MEMLIMIT     OF CICSRGN TO WS-DISPLAY-MEMLIMIT
+              MOVE STRTTIME     OF CICSRGN TO WS-DISPLAY-STRTTIME
+
+              DISPLAY 'SM540API: Region health snapshot for '
+                      'APPLID(' WS-APPLID ') in '
+                      'CICSPLEX(' WS-SAVED-CICSPLEXNAME ')'
+              DISPLAY 'SM540API:   MAXTASKS='  WS-DISPLAY-MAXTASKS
+                      ' CURRTASKS=' WS-DISPLAY-CURRTASKS
+                      ' PEAKTASKS=' WS-DISPLAY-PEAKTASKS
+              DISPLAY 'SM540API:   SOSABOVEBAR=' WS-DISPLAY-SOSABOVEBAR
+                      ' SOSABOVELINE=' WS-DISPLAY-SOSABOVELINE
+                      ' SOSBELOWLINE=' WS-DISPLAY-SOSBELOWLINE
+              DISPLAY 'SM540API:   MEMLIMIT=' WS-DISPLAY-MEMLIMIT
+                      ' XCFGROUP=' XCFGROUP OF CICSRGN
+                      ' STRTTIME=' WS-DISPLAY-STRTTIME
 
+           END-IF.
 
+       FCS999.
+           EXIT.
 
 
+      *
+      * Compare the discovered CICSplex against an expected
+      * CICSplex name supplied on the COMMAREA, if one was given.
+      *
+       RECONCILE-EXPECTED-CICSPLEX SECTION.
+       REC000.
 
+           IF WS-EXPECTED-CICSPLEX NOT EQUAL SPACES AND
+              WS-EXPECTED-CICSPLEX NOT EQUAL WS-SAVED-CICSPLEXNAME
+
+      D       DISPLAY 'EXPECTED-CICSPLEX MISMATCH'
 
       *
-      *    Terminate the CPSM CONNECTION
+      *       This is not a failed CPSM command - the QUALIFY above
+      *       succeeded - so the mismatch is reported directly
+      *       rather than through GET-CPSM-COMMAND-FAILURE, which
+      *       would misreport it as a failing QUALIFY.
       *
-           EXEC CPSM TERMINATE
-                     RESPONSE(WS-RESPONSE)
-                     REASON(WS-REASON)
-           END-EXEC.
+              DISPLAY 'SM540API: Discovered CICSplex('
+                      WS-SAVED-CICSPLEXNAME ') does not match '
+                      'expected CICSplex('
+                      WS-EXPECTED-CICSPLEX ')'
+
+              MOVE 'MISMTCH' TO WS-AUDIT-OUTCOME
+              PERFORM WRITE-AUDIT-RECORD
+              PERFORM GET-ME-OUT-OF-HERE
+
+           END-IF.
+
+       REC999.
+           EXIT.
+
 
       *
-      *    Finish
+      * Write an audit trail record of this CICSplex resolution
+      * (successful or otherwise) to a CICS Transient Data queue.
+      * WS-AUDIT-OUTCOME is set by the caller before this is
+      * performed.
       *
-           PERFORM GET-ME-OUT-OF-HERE.
+       WRITE-AUDIT-RECORD SECTION.
+       WAR000.
 
-       A999.
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-ABSTIME)
+                     DATE(WS-AUDIT-DATE)
+                     DATESEP
+                     TIME(WS-AUDIT-TIME)
+                     TIMESEP
+           END-EXEC.
+
+           MOVE WS-APPLID             TO WS-AUDIT-APPLID.
+           MOVE WS-SAVED-CICSPLEXNAME TO WS-AUDIT-CICSPLEXNAME.
+           MOVE WS-RESPONSE           TO WS-AUDIT-RESPONSE.
+           MOVE WS-REASON             TO WS-AUDIT-REASON.
+           MOVE WS-AUDIT-OUTCOME      TO WS-AUDIT-OUTCOME-TEXT.
+
+           EXEC CICS WRITEQ TD
+                     QUEUE(WS-AUDIT-QUEUE)
+                     FROM(WS-AUDIT-RECORD)
+                     LENGTH(LENGTH OF WS-AUDIT-RECORD)
+                     RESP(WS-AUDIT-RESP)
+           END-EXEC.
+
+           IF WS-AUDIT-RESP NOT EQUAL DFHRESP(NORMAL)
+      D       DISPLAY 'SM540API: WRITEQ TD to audit queue '
+      D               'AUDIT-QUEUE(' WS-AUDIT-QUEUE ') failed, '
+      D               'RESP(' WS-AUDIT-RESP ')'
+           END-IF.
+
+       WAR999.
            EXIT.
 
 
@@ -767,6 +1633,8 @@
               MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
               MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
 
+              MOVE 'FAILED' TO WS-AUDIT-OUTCOME
+              PERFORM WRITE-AUDIT-RECORD
               PERFORM GET-CPSM-COMMAND-FAILURE
               PERFORM GET-ME-OUT-OF-HERE
 
@@ -1010,4 +1878,3 @@
 
        GMOFH999.
            EXIT.
-

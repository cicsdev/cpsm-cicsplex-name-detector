@@ -0,0 +1,532 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF,CPSM')
+      *****************************************************************
+      * Licensed Materials - Property of IBM                          *
+      *                                                               *
+      *                                                               *
+      * (c) Copyright IBM Corp. 2018 All Rights Reserved              *
+      *                                                               *
+      * US Government Users Restricted Rights - Use, duplication or   *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM   *
+      * Corp                                                          *
+      *                                                               *
+      *****************************************************************
+      * Title: SM540BAT - Cicsplex SM Diagnostic batch report at
+      *                    CPSM540
+      *
+      *
+      * Description: This program sample demonstrates how to derive
+      *              the CICSplex name for a whole list of APPLIDs in
+      *              one pass, rather than the single in-region lookup
+      *              performed by SM540API. It connects to a CMAS
+      *              once, takes one scan of the CMASPLEX table, and
+      *              then matches every APPLID in turn against the
+      *              CICSRGN table of each CICSplex found, printing an
+      *              APPLID-to-CICSPLEXNAME report.
+      *
+      *              The list of APPLIDs to report on is read from
+      *              the APPLIDS file, one 8 character APPLID per
+      *              record.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM540BAT.
+       AUTHOR. JON COLLETT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-CPSM-VERSION                     PIC X(4)   VALUE '0540'.
+
+      *
+      * General variables - CICSPlex SM
+      *
+       01 WS-CPSM-PROCESS.
+          05 WS-THREAD-CMAS                    PIC S9(8) USAGE BINARY.
+          05 WS-THREAD-CICSPLEX                PIC S9(8) USAGE BINARY.
+
+       01 WS-RESPONSE                          PIC S9(8) USAGE BINARY.
+       01 WS-REASON                            PIC S9(8) USAGE BINARY.
+
+       01 WS-FAILURE.
+          05 WS-FAILURE-COMMAND                PIC X(20).
+          05 WS-FAILURE-RESULT-SET             PIC S9(8) USAGE BINARY.
+          05 WS-FAILURE-THREAD                 PIC S9(8) USAGE BINARY.
+
+       01 WS-BINARY-ZERO                       PIC S9(8) BINARY
+                                                VALUE 0.
+
+      *
+      * Temporary CPSM basetable data
+      *
+       01 WS-CPSM-TEMPORARY.
+          05 WS-CPSM-TEMPORARY-OBJECT        PIC X(8)   VALUE SPACES.
+          05 WS-CPSM-TEMPORARY-SCOPE         PIC X(8)   VALUE SPACES.
+          05 WS-CPSM-TEMPORARY-LENGTH        PIC S9(8)  BINARY VALUE 0.
+          05 WS-CPSM-TEMPORARY-THREAD        PIC S9(8)  BINARY VALUE 0.
+          05 WS-CPSM-TEMPORARY-RESULT-SET    PIC S9(8)  BINARY VALUE 0.
+          05 WS-CPSM-TEMPORARY-COUNT         PIC S9(8)  BINARY VALUE 0.
+          05 WS-CPSM-TEMPORARY-CRITERIA      PIC X(256).
+          05 WS-CPSM-TEMPORARY-CRITLEN       PIC S9(8)  BINARY VALUE 0.
+          05 WS-CPSM-TEMPORARY-PARM          PIC X(256).
+          05 WS-CPSM-TEMPORARY-PARMLEN       PIC S9(8)  BINARY VALUE 0.
+          05 WS-CPSM-TEMP-LEN                PIC S9(8) COMP VALUE 0.
+
+      *
+      *  Environment Setup records
+      *
+       01 WS-CPSM-SETUP-RECORDS.
+          05 WS-CPSM-CMASPLEX.
+             10 WS-CPSM-CMASPLEX-RESULT-SET  PIC S9(8)  BINARY VALUE 0.
+             10 WS-CPSM-CMASPLEX-COUNT       PIC S9(8)  BINARY VALUE 0.
+
+       01 WS-DISPLAY.
+          05 WS-DISPLAY-RESPONSE              PIC X(8).
+          05 WS-DISPLAY-REASON                PIC X(8).
+          05 WS-DISPLAY-RESULT-SET            PIC X(8).
+          05 WS-DISPLAY-THREAD                PIC X(8).
+          05 WS-DISPLAY-LENGTH                PIC X(8).
+
+      **********
+
+      *
+      * CMASPLEX SM Resource Table (taken from the SEYUCOB
+      * library at 5.4. This would typically be pulled in as a
+      * COPY book but is shown here for completeness).
+      *
+       01 CMASPLEX.
+          05 PLEXNAME                 PIC X(8).
+          05 MPSTATUS                 PIC S9(8) USAGE BINARY.
+          05 PERFINTVL                PIC S9(4) USAGE BINARY.
+          05 TMEZONEO                 PIC X(1).
+          05 TMEZONE                  PIC X(1).
+          05 DAYLGHTSV                PIC S9(8) USAGE BINARY.
+          05 READRS                   PIC S9(4) USAGE BINARY.
+          05 UPDATERS                 PIC X(1).
+          05 TOPRSUPD                 PIC X(1).
+          05 BOTRSUPD                 PIC X(1).
+          05 RSPOOLID                 PIC X(8).
+          05 MPCMAS                   PIC X(8).
+          05 EYU-RSV0019              PIC X(3).
+          05 MPSTATE                  PIC S9(8) USAGE BINARY.
+
+       01 CMASPLEX-TBL-LEN           PIC S9(4) USAGE BINARY VALUE 48.
+
+      **********
+
+      *
+      * An array of the CICSplex names returned by the one-time
+      * CMASPLEX scan, sized well past any realistic CMASPLEX count
+      * - CHECK-CMASPLEX-CAPACITY reports rather than silently
+      * truncates if a CMASPLEX ever returns more than this.
+      *
+       01 WS-CICSPLEX-NAME-MAX                PIC S9(4) BINARY
+                                               VALUE 500.
+
+       01 WS-CICSPLEX-NAME-ARRAY.
+          03 WS-CICSPLEX-NAME-ARRY-DATA OCCURS 500.
+             05 WS-CICSPLEX-NAME-STORE        PIC X(8).
+
+       01 WS-CICSPLEX-NAME-CNT                PIC S9(4) BINARY
+                                               VALUE 0.
+
+      *
+      * The APPLID currently being reported on, and the CICSplex
+      * name found for it (or spaces, if none was found).
+      *
+       01 WS-REPORT-APPLID                    PIC X(8) VALUE SPACES.
+       01 WS-REPORT-CICSPLEXNAME               PIC X(8) VALUE SPACES.
+       01 WS-REPORT-KNOWN                     PIC X VALUE 'N'.
+       01 WS-TEMP-RECORDS-1                   PIC S9(8) VALUE 0.
+       01 WS-TEMP-LENGTH                      PIC S9(8) VALUE 0.
+       01 WS-TEMP-VALUE                       PIC X(256) VALUE SPACES.
+
+      *
+      * The APPLIDS input file - one 8 character APPLID per record -
+      * and a switch to drive the browse of it to end of file.
+      *
+       01 WS-APPLIDS-EOF                      PIC X VALUE 'N'.
+       01 WS-APPLIDS-RECORD.
+          05 WS-APPLIDS-APPLID                PIC X(8).
+          05 FILLER                           PIC X(72).
+
+      *
+      * The printed APPLID-to-CICSPLEXNAME report, built one line at
+      * a time and written to the spool via SYSPRINT.
+      *
+       01 WS-REPORT-LINE.
+          05 FILLER                           PIC X(1)  VALUE SPACE.
+          05 WS-REPORT-LINE-APPLID            PIC X(8).
+          05 FILLER                           PIC X(4)  VALUE SPACE.
+          05 WS-REPORT-LINE-CICSPLEXNAME      PIC X(8).
+          05 FILLER                           PIC X(99) VALUE SPACE.
+
+       01 WS-REPORT-TOKEN                     PIC X(4) VALUE SPACES.
+       01 WS-PRINT-RESP                       PIC S9(8) BINARY.
+
+       PROCEDURE DIVISION.
+       BATCH SECTION.
+       B000.
+
+      *
+      *    Connect once to a CMAS using only the CPSM version number.
+      *
+           EXEC CPSM CONNECT
+                     VERSION(WS-CPSM-VERSION)
+                     THREAD(WS-THREAD-CICSPLEX)
+                     RESPONSE(WS-RESPONSE)
+                     REASON(WS-REASON)
+           END-EXEC.
+
+           IF WS-RESPONSE NOT EQUAL EYUVALUE(OK)
+              MOVE 'CONNECT'          TO WS-FAILURE-COMMAND
+              MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
+              MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
+              PERFORM GET-CPSM-COMMAND-FAILURE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+      *
+      *    Take one scan of the CMASPLEX table to build the list of
+      *    all CICSplexes known to this CMAS.
+      *
+           PERFORM SCAN-CMASPLEX.
+
+      *
+      *    Open the report spool and print a heading.
+      *
+           EXEC CICS SPOOLOPEN OUTPUT
+                     NODE(' ')
+                     CLASS('A')
+                     TOKEN(WS-REPORT-TOKEN)
+                     RESP(WS-PRINT-RESP)
+           END-EXEC.
+
+           IF WS-PRINT-RESP EQUAL DFHRESP(NORMAL)
+
+              MOVE SPACES TO WS-REPORT-LINE
+              MOVE 'APPLID'       TO WS-REPORT-LINE-APPLID
+              MOVE 'PLEXNAME'     TO WS-REPORT-LINE-CICSPLEXNAME
+              PERFORM PRINT-REPORT-LINE
+
+      *
+      *       Browse the APPLIDS file, matching each APPLID against
+      *       the CICSplexes found above, printing one report line
+      *       per APPLID.
+      *
+              MOVE LOW-VALUES TO WS-APPLIDS-APPLID
+
+              EXEC CICS STARTBR
+                        FILE('APPLIDS')
+                        RIDFLD(WS-APPLIDS-APPLID)
+                        GTEQ
+                        RESP(WS-PRINT-RESP)
+              END-EXEC
+
+              IF WS-PRINT-RESP EQUAL DFHRESP(NORMAL)
+
+                 MOVE 'N' TO WS-APPLIDS-EOF
+
+                 PERFORM UNTIL WS-APPLIDS-EOF EQUAL 'Y'
+
+                    EXEC CICS READNEXT
+                              FILE('APPLIDS')
+                              INTO(WS-APPLIDS-RECORD)
+                              RIDFLD(WS-APPLIDS-APPLID)
+                              RESP(WS-PRINT-RESP)
+                    END-EXEC
+
+                    IF WS-PRINT-RESP NOT EQUAL DFHRESP(NORMAL)
+                       MOVE 'Y' TO WS-APPLIDS-EOF
+                    ELSE
+                       MOVE WS-APPLIDS-APPLID TO WS-REPORT-APPLID
+                       PERFORM MATCH-APPLID-TO-CICSPLEX
+                       MOVE SPACES           TO WS-REPORT-LINE
+                       MOVE WS-REPORT-APPLID TO WS-REPORT-LINE-APPLID
+                       IF WS-REPORT-KNOWN EQUAL 'Y'
+                          MOVE WS-REPORT-CICSPLEXNAME TO
+                             WS-REPORT-LINE-CICSPLEXNAME
+                       ELSE
+                          MOVE 'NOTFOUND' TO
+                             WS-REPORT-LINE-CICSPLEXNAME
+                       END-IF
+                       PERFORM PRINT-REPORT-LINE
+                    END-IF
+
+                 END-PERFORM
+
+                 EXEC CICS ENDBR
+                           FILE('APPLIDS')
+                           RESP(WS-PRINT-RESP)
+                 END-EXEC
+
+              ELSE
+      D          DISPLAY 'APPLIDS file browse could not be started'
+              END-IF
+
+              EXEC CICS SPOOLCLOSE
+                        TOKEN(WS-REPORT-TOKEN)
+                        RESP(WS-PRINT-RESP)
+              END-EXEC
+
+              IF WS-PRINT-RESP NOT EQUAL DFHRESP(NORMAL)
+      D          DISPLAY 'SPOOLCLOSE of the report failed'
+              END-IF
+
+           ELSE
+      D       DISPLAY 'SPOOLOPEN of the report failed, no report '
+      D               'produced'
+           END-IF.
+
+           EXEC CPSM TERMINATE
+                     RESPONSE(WS-RESPONSE)
+                     REASON(WS-REASON)
+           END-EXEC.
+
+           PERFORM GET-ME-OUT-OF-HERE.
+
+       B999.
+           EXIT.
+
+
+      *
+      * Print one line of the report to the spool opened in B000.
+      *
+       PRINT-REPORT-LINE SECTION.
+       PRL000.
+
+           EXEC CICS SPOOLWRITE
+                     TOKEN(WS-REPORT-TOKEN)
+                     FROM(WS-REPORT-LINE)
+                     LENGTH(LENGTH OF WS-REPORT-LINE)
+                     RESP(WS-PRINT-RESP)
+           END-EXEC.
+
+           IF WS-PRINT-RESP NOT EQUAL DFHRESP(NORMAL)
+      D       DISPLAY 'SPOOLWRITE of a report line failed'
+           END-IF.
+
+       PRL999.
+           EXIT.
+
+
+      *
+      * GET data from the CMASPLEX table which will return all of
+      * the available CICSplexes, and store each name in the name
+      * array for later matching against the APPLIDS file.
+      *
+       SCAN-CMASPLEX SECTION.
+       SC000.
+
+           MOVE SPACES TO WS-CICSPLEX-NAME-ARRAY.
+           MOVE 0      TO WS-CICSPLEX-NAME-CNT.
+
+           INITIALIZE WS-CPSM-TEMPORARY.
+           MOVE 'CMASPLEX'         TO WS-CPSM-TEMPORARY-OBJECT.
+           MOVE CMASPLEX-TBL-LEN   TO WS-CPSM-TEMPORARY-LENGTH.
+           MOVE WS-THREAD-CICSPLEX TO WS-CPSM-TEMPORARY-THREAD.
+           MOVE 0                  TO WS-CPSM-TEMPORARY-COUNT.
+
+           EXEC CPSM GET
+                     OBJECT(WS-CPSM-TEMPORARY-OBJECT)
+                     COUNT(WS-CPSM-TEMPORARY-COUNT)
+                     RESULT(WS-CPSM-TEMPORARY-RESULT-SET)
+                     THREAD(WS-CPSM-TEMPORARY-THREAD)
+                     RESPONSE(WS-RESPONSE)
+                     REASON(WS-REASON)
+           END-EXEC.
+
+           IF WS-RESPONSE NOT EQUAL EYUVALUE(OK)
+      D       DISPLAY 'CMASPLEX GET failed'
+              MOVE 'CMASPLEX'         TO WS-FAILURE-COMMAND
+              MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
+              MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
+              PERFORM GET-CPSM-COMMAND-FAILURE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           MOVE WS-CPSM-TEMPORARY-RESULT-SET
+                                        TO WS-CPSM-CMASPLEX-RESULT-SET.
+           MOVE WS-CPSM-TEMPORARY-COUNT TO WS-CPSM-CMASPLEX-COUNT.
+
+           IF WS-CPSM-CMASPLEX-COUNT GREATER THAN WS-CICSPLEX-NAME-MAX
+      D       DISPLAY 'CMASPLEX COUNT EXCEEDS TABLE CAPACITY'
+
+              DISPLAY 'SM540BAT: CMASPLEX returned '
+                      WS-CPSM-CMASPLEX-COUNT ' entries which '
+                      'exceeds the table capacity of '
+                      WS-CICSPLEX-NAME-MAX
+
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           PERFORM VARYING WS-TEMP-RECORDS-1 FROM 1 BY 1
+                   UNTIL WS-TEMP-RECORDS-1 > WS-CPSM-CMASPLEX-COUNT
+
+              MOVE CMASPLEX-TBL-LEN TO WS-CPSM-TEMPORARY-LENGTH
+
+              EXEC CPSM FETCH INTO(CMASPLEX)
+                              LENGTH(WS-CPSM-TEMPORARY-LENGTH)
+                              RESULT(WS-CPSM-CMASPLEX-RESULT-SET)
+                              THREAD(WS-THREAD-CICSPLEX)
+                              RESPONSE(WS-RESPONSE)
+                              REASON(WS-REASON)
+              END-EXEC
+
+              IF WS-RESPONSE NOT EQUAL EYUVALUE(OK)
+      D          DISPLAY 'CMASPLEX FETCH failed'
+                 MOVE 'FETCH'            TO WS-FAILURE-COMMAND
+                 MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
+                 MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
+                 PERFORM GET-CPSM-COMMAND-FAILURE
+                 PERFORM GET-ME-OUT-OF-HERE
+              END-IF
+
+              ADD 1 TO WS-CICSPLEX-NAME-CNT
+              MOVE PLEXNAME OF CMASPLEX TO
+                 WS-CICSPLEX-NAME-STORE(WS-CICSPLEX-NAME-CNT)
+
+           END-PERFORM.
+
+       SC999.
+           EXIT.
+
+
+      *
+      * Match WS-REPORT-APPLID against each CICSplex found by
+      * SCAN-CMASPLEX in turn, the same way SM540API matches its own
+      * region's APPLID.
+      *
+       MATCH-APPLID-TO-CICSPLEX SECTION.
+       MAC000.
+
+           MOVE 'N'    TO WS-REPORT-KNOWN.
+           MOVE SPACES TO WS-REPORT-CICSPLEXNAME.
+
+           PERFORM VARYING WS-TEMP-RECORDS-1 FROM 1 BY 1
+           UNTIL WS-TEMP-RECORDS-1 > WS-CICSPLEX-NAME-CNT OR
+           WS-REPORT-KNOWN = 'Y'
+
+              MOVE 'CICSRGN'         TO WS-CPSM-TEMPORARY-OBJECT
+              MOVE 0                 TO WS-CPSM-TEMPORARY-COUNT
+
+              MOVE SPACES TO WS-CPSM-TEMPORARY-CRITERIA
+
+              STRING 'APPLID=' DELIMITED BY SIZE,
+                      WS-REPORT-APPLID DELIMITED BY SPACE,
+                      '.' DELIMITED BY SIZE
+                      INTO WS-CPSM-TEMPORARY-CRITERIA
+
+              MOVE SPACES             TO WS-CPSM-TEMPORARY-PARM
+              MOVE WS-THREAD-CICSPLEX TO WS-CPSM-TEMPORARY-THREAD
+              MOVE SPACES             TO WS-CPSM-TEMPORARY-SCOPE
+
+              STRING WS-CICSPLEX-NAME-STORE (WS-TEMP-RECORDS-1)
+                 DELIMITED BY SPACE INTO WS-CPSM-TEMPORARY-SCOPE
+
+              EXEC CPSM QUALIFY
+                 CONTEXT(WS-CPSM-TEMPORARY-SCOPE)
+                 SCOPE(WS-CPSM-TEMPORARY-SCOPE)
+                 THREAD(WS-THREAD-CICSPLEX)
+                 RESPONSE(WS-RESPONSE)
+                 REASON(WS-REASON)
+              END-EXEC
+
+              IF WS-RESPONSE NOT EQUAL EYUVALUE(OK)
+      D          DISPLAY 'QUALIFY failed'
+                 MOVE 'QUALIFY'          TO WS-FAILURE-COMMAND
+                 MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
+                 MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
+                 PERFORM GET-CPSM-COMMAND-FAILURE
+                 PERFORM GET-ME-OUT-OF-HERE
+              END-IF
+
+              MOVE 0 TO WS-CPSM-TEMPORARY-COUNT
+
+              MOVE LENGTH OF WS-CPSM-TEMPORARY-CRITERIA
+                 TO WS-CPSM-TEMP-LEN
+
+              EXEC CPSM GET
+                        OBJECT(WS-CPSM-TEMPORARY-OBJECT)
+                        COUNT(WS-CPSM-TEMPORARY-COUNT)
+                        CRITERIA(WS-CPSM-TEMPORARY-CRITERIA)
+                        LENGTH(WS-CPSM-TEMP-LEN)
+                        RESULT(WS-CPSM-TEMPORARY-RESULT-SET)
+                        THREAD(WS-CPSM-TEMPORARY-THREAD)
+                        RESPONSE(WS-RESPONSE)
+                        REASON(WS-REASON)
+              END-EXEC
+
+              IF WS-RESPONSE EQUAL EYUVALUE(OK)
+                 MOVE WS-CICSPLEX-NAME-STORE (WS-TEMP-RECORDS-1) TO
+                    WS-REPORT-CICSPLEXNAME
+                 MOVE 'Y' TO WS-REPORT-KNOWN
+              END-IF
+
+              IF WS-RESPONSE EQUAL EYUVALUE(NOTAVAILABLE) AND
+              WS-REASON EQUAL EYUVALUE(SCOPE)
+                 CONTINUE
+              END-IF
+
+              IF WS-RESPONSE EQUAL EYUVALUE(NODATA)
+                 CONTINUE
+              END-IF
+
+              IF WS-RESPONSE NOT EQUAL EYUVALUE(OK) AND
+              WS-RESPONSE NOT EQUAL EYUVALUE(NOTAVAILABLE) AND
+              WS-RESPONSE NOT EQUAL EYUVALUE(NODATA)
+      D          DISPLAY 'CICSRGN GET failed'
+                 MOVE 'GET'              TO WS-FAILURE-COMMAND
+                 MOVE WS-BINARY-ZERO     TO WS-FAILURE-RESULT-SET
+                 MOVE WS-THREAD-CICSPLEX TO WS-FAILURE-THREAD
+                 PERFORM GET-CPSM-COMMAND-FAILURE
+                 PERFORM GET-ME-OUT-OF-HERE
+              END-IF
+
+           END-PERFORM.
+
+       MAC999.
+           EXIT.
+
+
+      *
+      * Get-CPSM-Command-Failure
+      *
+       GET-CPSM-COMMAND-FAILURE SECTION.
+       GCCF000.
+
+           MOVE WS-RESPONSE TO WS-DISPLAY-RESPONSE.
+           MOVE WS-REASON   TO WS-DISPLAY-REASON.
+           MOVE WS-FAILURE-RESULT-SET TO WS-DISPLAY-RESULT-SET.
+           MOVE WS-FAILURE-THREAD     TO WS-DISPLAY-THREAD.
+
+           DISPLAY 'SM540BAT: ' WS-FAILURE-COMMAND ' failed with '
+                   'RESPONSE(' WS-DISPLAY-RESPONSE ') '
+                   'REASON(' WS-DISPLAY-REASON ')'.
+
+       GCCF999.
+           EXIT.
+
+
+      *
+      * Finish processing
+      *
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+
+           EXEC CICS
+              RETURN
+           END-EXEC.
+
+           GOBACK.
+
+       GMOFH999.
+           EXIT.
